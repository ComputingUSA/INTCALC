@@ -0,0 +1,286 @@
+000100******************************************************************
+000200* AUTHOR:        D. OKONKWO-WARE
+000300* INSTALLATION:  COMPUTINGUSA DATA CENTER
+000400* DATE-WRITTEN:  01/10/2023
+000500* DATE-COMPILED:
+000600* PURPOSE:       BUILD A PERIOD-BY-PERIOD LOAN AMORTIZATION
+000700*                SCHEDULE FOR EACH ACCOUNT ON THE ACCOUNT MASTER
+000800*                FILE THAT CARRIES A NON-ZERO TERM, USING THE
+000900*                SAME PRINCIPAL/RATE INPUTS AND PERIODIC-RATE
+001000*                INTEREST MATH AS THE INTCALC INTEREST RUN.
+001100* TECTONICS:     cobc
+001200******************************************************************
+001300* MODIFICATION HISTORY
+001400* 01/10/2023 DOW  INITIAL VERSION.
+001500* 08/08/2026 DOW  ADDED INPUT VALIDATION ON PRINCIPAL AND INT-RATE
+001600*                 AHEAD OF THE PAYMENT COMPUTE, AND A TIERED RATE
+001700*                 LOOKUP (RATETIER) FOR ACCOUNTS CARRYING NO
+001800*                 EXPLICIT RATE OF THEIR OWN, MATCHING THE SAME
+001900*                 VALIDATION AND RATE CONVENTIONS INTCALC USES.
+002000******************************************************************
+002100 IDENTIFICATION DIVISION.
+002200 PROGRAM-ID. AMORSCH.
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT ACCOUNT-MASTER-FILE ASSIGN TO "ACCTMAST"
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS AS-ACCT-FILE-STATUS.
+002900     SELECT SCHEDULE-REPORT-FILE ASSIGN TO "AMORRPT"
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS IS AS-RPT-FILE-STATUS.
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  ACCOUNT-MASTER-FILE
+003500     RECORDING MODE IS F.
+003600 COPY ACCTMAST.
+003700 FD  SCHEDULE-REPORT-FILE
+003800     RECORDING MODE IS F.
+003900 01  SCHEDULE-RECORD                 PIC X(132).
+004000 WORKING-STORAGE SECTION.
+004100 01  AS-ACCT-FILE-STATUS         PIC X(02) VALUE "00".
+004200     88  AS-ACCT-FILE-OK                  VALUE "00".
+004300     88  AS-ACCT-FILE-EOF                  VALUE "10".
+004400 01  AS-RPT-FILE-STATUS          PIC X(02) VALUE "00".
+004500     88  AS-RPT-FILE-OK                    VALUE "00".
+004600 01  AS-CONTROL-SWITCHES.
+004700     05  AS-EOF-SWITCH           PIC X(01) VALUE "N".
+004800         88  AS-END-OF-FILE                VALUE "Y".
+004900     05  AS-VALID-SWITCH         PIC X(01) VALUE "Y".
+005000         88  AS-ACCOUNT-VALID              VALUE "Y".
+005100 01  AS-ACCOUNT-COUNT            PIC 9(07) COMP VALUE ZERO.
+005200 01  AS-REJECT-COUNT             PIC 9(07) COMP VALUE ZERO.
+005300 01  AS-MAX-INT-RATE             PIC 9(3)V99 VALUE 025.00.
+005400 COPY RATETIER.
+005500 01  AS-TIER-FIELDS.
+005600     05  AS-TIER-PRIOR-LIMIT     PIC 9(10)V99.
+005700     05  AS-TIER-PORTION         PIC 9(10)V99.
+005800     05  AS-TIER-BAND-AMT        PIC 9(10)V9(9).
+005900     05  AS-TIER-INTEREST        PIC 9(10)V9(9).
+006000     05  AS-BLENDED-RATE         PIC 9(3)V99.
+006100 01  AS-SCHEDULE-FIELDS.
+006200     05  AS-INT-RATE             PIC 9(3)V99.
+006300     05  AS-MONTHLY-RATE         PIC 9V9(9).
+006400     05  AS-GROWTH-FACTOR        PIC 9(5)V9(9).
+006500     05  AS-GROWTH-INDEX         PIC 9(3) COMP.
+006600     05  AS-PAYMENT              PIC 9(10)V99.
+006700     05  AS-PERIOD-NUMBER        PIC 9(3) COMP.
+006800     05  AS-PAYMENT-NUMERATOR    PIC 9(10)V9(9).
+006900     05  AS-PAYMENT-DENOMINATOR  PIC 9(5)V9(9).
+007000     05  AS-BEGIN-BALANCE        PIC 9(10)V99.
+007100     05  AS-INTEREST-PORTION     PIC 9(10)V99.
+007200     05  AS-PRINCIPAL-PORTION    PIC 9(10)V99.
+007300     05  AS-END-BALANCE          PIC 9(10)V99.
+007400 01  AS-REPORT-CONTROLS.
+007500     05  AS-PAGE-NUMBER          PIC 9(4) COMP VALUE ZERO.
+007600     05  AS-LINE-COUNT           PIC 9(3) COMP VALUE ZERO.
+007700     05  AS-LINES-PER-PAGE       PIC 9(3) COMP VALUE 055.
+007800 01  SCHEDULE-HEADING-1.
+007900     05  FILLER                  PIC X(30)
+008000         VALUE "LOAN AMORTIZATION SCHEDULE".
+008100     05  FILLER                  PIC X(16) VALUE "ACCOUNT: ".
+008200     05  SH1-ACCOUNT-NUMBER      PIC X(10).
+008300     05  FILLER                  PIC X(65) VALUE SPACES.
+008400     05  FILLER                  PIC X(7) VALUE " PAGE: ".
+008500     05  SH1-PAGE-NUMBER         PIC ZZZ9.
+008600 01  SCHEDULE-HEADING-2.
+008700     05  FILLER                  PIC X(08) VALUE "PERIOD".
+008800     05  FILLER                  PIC X(18) VALUE "BEGIN BALANCE".
+008900     05  FILLER                  PIC X(16) VALUE "INTEREST".
+009000     05  FILLER                  PIC X(16) VALUE "PRINCIPAL".
+009100     05  FILLER                  PIC X(18) VALUE "END BALANCE".
+009200 01  SCHEDULE-DETAIL-LINE.
+009300     05  SD-PERIOD-NUMBER        PIC ZZ9.
+009400     05  FILLER                  PIC X(05) VALUE SPACES.
+009500     05  SD-BEGIN-BALANCE-ED     PIC $$$$$,$$9.99.
+009600     05  FILLER                  PIC X(02) VALUE SPACES.
+009700     05  SD-INTEREST-ED          PIC $$$$$,$$9.99.
+009800     05  FILLER                  PIC X(02) VALUE SPACES.
+009900     05  SD-PRINCIPAL-ED         PIC $$$$$,$$9.99.
+010000     05  FILLER                  PIC X(02) VALUE SPACES.
+010100     05  SD-END-BALANCE-ED       PIC $$$$$,$$9.99.
+010200 PROCEDURE DIVISION.
+010300 0000-MAIN-PROCEDURE.
+010400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+010500     PERFORM 2000-PROCESS-ACCOUNT THRU 2000-EXIT
+010600         UNTIL AS-END-OF-FILE.
+010700     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+010800     STOP RUN.
+010900
+011000 1000-INITIALIZE.
+011100     DISPLAY "LOAN AMORTIZATION SCHEDULE GENERATOR".
+011200     OPEN INPUT ACCOUNT-MASTER-FILE.
+011300     IF NOT AS-ACCT-FILE-OK
+011400         DISPLAY "ERROR OPENING ACCOUNT MASTER FILE, STATUS = "
+011500             AS-ACCT-FILE-STATUS
+011600         MOVE "Y" TO AS-EOF-SWITCH
+011700         GO TO 1000-EXIT
+011800     END-IF.
+011900     OPEN OUTPUT SCHEDULE-REPORT-FILE.
+012000     IF NOT AS-RPT-FILE-OK
+012100         DISPLAY "ERROR OPENING SCHEDULE REPORT FILE, STATUS = "
+012200             AS-RPT-FILE-STATUS
+012300         MOVE "Y" TO AS-EOF-SWITCH
+012400         GO TO 1000-EXIT
+012500     END-IF.
+012600     PERFORM 8000-READ-ACCOUNT-MASTER THRU 8000-EXIT.
+012700 1000-EXIT.
+012800     EXIT.
+012900
+013000 2000-PROCESS-ACCOUNT.
+013100     IF AM-TERM-MONTHS = ZERO
+013200         PERFORM 8000-READ-ACCOUNT-MASTER THRU 8000-EXIT
+013300         GO TO 2000-EXIT
+013400     END-IF.
+013500     ADD 1 TO AS-ACCOUNT-COUNT.
+013600     PERFORM 2100-VALIDATE-ACCOUNT THRU 2100-EXIT.
+013700     IF NOT AS-ACCOUNT-VALID
+013800         ADD 1 TO AS-REJECT-COUNT
+013900         PERFORM 8000-READ-ACCOUNT-MASTER THRU 8000-EXIT
+014000         GO TO 2000-EXIT
+014100     END-IF.
+014200     IF AM-INT-RATE = ZERO
+014300         PERFORM 2200-LOOKUP-TIERED-RATE THRU 2200-EXIT
+014400     ELSE
+014500         MOVE AM-INT-RATE TO AS-INT-RATE
+014600     END-IF.
+014700     MOVE ZERO TO AS-LINE-COUNT.
+014800     MOVE 1 TO AS-PAGE-NUMBER.
+014900     PERFORM 3000-COMPUTE-PAYMENT THRU 3000-EXIT.
+015000     PERFORM 4000-WRITE-SCHEDULE-HEADER THRU 4000-EXIT.
+015100     MOVE AM-PRINCIPAL TO AS-BEGIN-BALANCE.
+015200     MOVE 1 TO AS-PERIOD-NUMBER.
+015300     PERFORM 4100-SCHEDULE-ONE-PERIOD THRU 4100-EXIT
+015400         UNTIL AS-PERIOD-NUMBER > AM-TERM-MONTHS.
+015500     PERFORM 8000-READ-ACCOUNT-MASTER THRU 8000-EXIT.
+015600 2000-EXIT.
+015700     EXIT.
+015800
+015900 2100-VALIDATE-ACCOUNT.
+016000     MOVE "Y" TO AS-VALID-SWITCH.
+016100     IF AM-PRINCIPAL = ZERO
+016200         MOVE "N" TO AS-VALID-SWITCH
+016300         DISPLAY "ACCOUNT " AM-ACCOUNT-NUMBER
+016400             " REJECTED - PRINCIPAL MUST BE GREATER THAN ZERO"
+016500     END-IF.
+016600     IF AM-INT-RATE > AS-MAX-INT-RATE
+016700         MOVE "N" TO AS-VALID-SWITCH
+016800         DISPLAY "ACCOUNT " AM-ACCOUNT-NUMBER
+016900             " REJECTED - INTEREST RATE OUT OF RANGE (0-25%)"
+017000     END-IF.
+017100 2100-EXIT.
+017200     EXIT.
+017300
+017400 2200-LOOKUP-TIERED-RATE.
+017500     MOVE ZERO TO AS-TIER-PRIOR-LIMIT.
+017600     MOVE ZERO TO AS-TIER-INTEREST.
+017700     PERFORM 2210-APPLY-ONE-TIER THRU 2210-EXIT
+017800         VARYING RT-IDX FROM 1 BY 1
+017900         UNTIL RT-IDX > 4 OR AS-TIER-PRIOR-LIMIT >= AM-PRINCIPAL.
+018000     COMPUTE AS-BLENDED-RATE ROUNDED =
+018100         AS-TIER-INTEREST * 100 / AM-PRINCIPAL.
+018200     MOVE AS-BLENDED-RATE TO AS-INT-RATE.
+018300 2200-EXIT.
+018400     EXIT.
+018500
+018600 2210-APPLY-ONE-TIER.
+018700     IF AM-PRINCIPAL < RT-UPPER-LIMIT(RT-IDX)
+018800         COMPUTE AS-TIER-PORTION =
+018900             AM-PRINCIPAL - AS-TIER-PRIOR-LIMIT
+019000     ELSE
+019100         COMPUTE AS-TIER-PORTION =
+019200             RT-UPPER-LIMIT(RT-IDX) - AS-TIER-PRIOR-LIMIT
+019300     END-IF.
+019400     COMPUTE AS-TIER-BAND-AMT =
+019500         AS-TIER-PORTION * RT-RATE(RT-IDX) / 100.
+019600     ADD AS-TIER-BAND-AMT TO AS-TIER-INTEREST.
+019700     MOVE RT-UPPER-LIMIT(RT-IDX) TO AS-TIER-PRIOR-LIMIT.
+019800 2210-EXIT.
+019900     EXIT.
+020000
+020100 3000-COMPUTE-PAYMENT.
+020200     COMPUTE AS-MONTHLY-RATE = AS-INT-RATE / 100 / 12.
+020300     MOVE 1 TO AS-GROWTH-FACTOR.
+020400     MOVE 1 TO AS-GROWTH-INDEX.
+020500     PERFORM 3100-GROW-ONE-PERIOD THRU 3100-EXIT
+020600         UNTIL AS-GROWTH-INDEX > AM-TERM-MONTHS.
+020700     COMPUTE AS-PAYMENT-NUMERATOR =
+020800         AM-PRINCIPAL * AS-MONTHLY-RATE * AS-GROWTH-FACTOR.
+020900     COMPUTE AS-PAYMENT-DENOMINATOR = AS-GROWTH-FACTOR - 1.
+021000     COMPUTE AS-PAYMENT ROUNDED =
+021100         AS-PAYMENT-NUMERATOR / AS-PAYMENT-DENOMINATOR.
+021200 3000-EXIT.
+021300     EXIT.
+021400
+021500 3100-GROW-ONE-PERIOD.
+021600     COMPUTE AS-GROWTH-FACTOR ROUNDED =
+021700         AS-GROWTH-FACTOR * (1 + AS-MONTHLY-RATE).
+021800     ADD 1 TO AS-GROWTH-INDEX.
+021900 3100-EXIT.
+022000     EXIT.
+022100
+022200 4000-WRITE-SCHEDULE-HEADER.
+022300     IF AS-PERIOD-NUMBER > 1
+022400         ADD 1 TO AS-PAGE-NUMBER
+022500     END-IF.
+022600     MOVE ZERO TO AS-LINE-COUNT.
+022700     MOVE AM-ACCOUNT-NUMBER TO SH1-ACCOUNT-NUMBER.
+022800     MOVE AS-PAGE-NUMBER TO SH1-PAGE-NUMBER.
+022900     WRITE SCHEDULE-RECORD FROM SCHEDULE-HEADING-1
+023000         AFTER ADVANCING PAGE.
+023100     WRITE SCHEDULE-RECORD FROM SPACES AFTER ADVANCING 1 LINE.
+023200     WRITE SCHEDULE-RECORD FROM SCHEDULE-HEADING-2
+023300         AFTER ADVANCING 1 LINE.
+023400     WRITE SCHEDULE-RECORD FROM SPACES AFTER ADVANCING 1 LINE.
+023500     ADD 3 TO AS-LINE-COUNT.
+023600 4000-EXIT.
+023700     EXIT.
+023800
+023900 4100-SCHEDULE-ONE-PERIOD.
+024000     IF AS-LINE-COUNT NOT < AS-LINES-PER-PAGE
+024100         PERFORM 4000-WRITE-SCHEDULE-HEADER THRU 4000-EXIT
+024200     END-IF.
+024300     COMPUTE AS-INTEREST-PORTION ROUNDED =
+024400         AS-BEGIN-BALANCE * AS-MONTHLY-RATE.
+024500     IF AS-PERIOD-NUMBER = AM-TERM-MONTHS
+024600         MOVE AS-BEGIN-BALANCE TO AS-PRINCIPAL-PORTION
+024700         ADD AS-INTEREST-PORTION TO AS-PAYMENT
+024800     ELSE
+024900         COMPUTE AS-PRINCIPAL-PORTION =
+025000             AS-PAYMENT - AS-INTEREST-PORTION
+025100     END-IF.
+025200     COMPUTE AS-END-BALANCE =
+025300         AS-BEGIN-BALANCE - AS-PRINCIPAL-PORTION.
+025400     MOVE AS-PERIOD-NUMBER TO SD-PERIOD-NUMBER.
+025500     MOVE AS-BEGIN-BALANCE TO SD-BEGIN-BALANCE-ED.
+025600     MOVE AS-INTEREST-PORTION TO SD-INTEREST-ED.
+025700     MOVE AS-PRINCIPAL-PORTION TO SD-PRINCIPAL-ED.
+025800     MOVE AS-END-BALANCE TO SD-END-BALANCE-ED.
+025900     WRITE SCHEDULE-RECORD FROM SCHEDULE-DETAIL-LINE
+026000         AFTER ADVANCING 1 LINE.
+026100     ADD 1 TO AS-LINE-COUNT.
+026200     MOVE AS-END-BALANCE TO AS-BEGIN-BALANCE.
+026300     ADD 1 TO AS-PERIOD-NUMBER.
+026400 4100-EXIT.
+026500     EXIT.
+026600
+026700 8000-READ-ACCOUNT-MASTER.
+026800     READ ACCOUNT-MASTER-FILE
+026900         AT END
+027000             MOVE "Y" TO AS-EOF-SWITCH
+027100     END-READ.
+027200 8000-EXIT.
+027300     EXIT.
+027400
+027500 9000-TERMINATE.
+027600     DISPLAY "ACCOUNTS SCHEDULED: " AS-ACCOUNT-COUNT.
+027700     DISPLAY "ACCOUNTS REJECTED:  " AS-REJECT-COUNT.
+027800     IF AS-ACCT-FILE-OK OR AS-ACCT-FILE-EOF
+027900         CLOSE ACCOUNT-MASTER-FILE
+028000     END-IF.
+028100     IF AS-RPT-FILE-OK
+028200         CLOSE SCHEDULE-REPORT-FILE
+028300     END-IF.
+028400 9000-EXIT.
+028500     EXIT.
+028600 END PROGRAM AMORSCH.
