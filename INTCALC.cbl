@@ -1,42 +1,697 @@
-      ******************************************************************
-      * Author: PETER D UNGSUNAN
-      * Date: 11/20/2020
-      * Purpose: CALCULATE INTEREST
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. INTCALC.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 DATA-FIELDS.
-           05 PRINCIPAL PIC 9(10)V99.
-           05 INT-RATE PIC 9(3)V99 VALUE 0100.
-           05 RESULT PIC 9(10)V99.
-           05 RESULT-EDITED   PIC $$$$$,$$9.99.
-           05 INT-EDITED       PIC ZZ9.99.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "YEARLY INTEREST RATE CALCULATOR"
-            DISPLAY "ENTER PRINCIPAL ($):"
-            ACCEPT PRINCIPAL.
-            DISPLAY "ENTER INTEREST RATE (%):"
-            ACCEPT INT-RATE.
-
-            MOVE PRINCIPAL TO RESULT-EDITED
-            DISPLAY "PRINCIPAL: "RESULT-EDITED
-            MOVE INT-RATE TO INT-EDITED
-            DISPLAY "INT RATE: %"INT-EDITED
-
-            COMPUTE RESULT = PRINCIPAL * INT-RATE/100
-            MOVE RESULT TO RESULT-EDITED
-            DISPLAY "1 YEAR INTEREST = ", RESULT-EDITED
-            ADD RESULT TO PRINCIPAL GIVING RESULT-EDITED.
-            DISPLAY "FINAL TOTAL = ", RESULT-EDITED
-      * compute daily interest
-            COMPUTE RESULT = PRINCIPAL * INT-RATE/36500
-            MOVE RESULT TO RESULT-EDITED
-            DISPLAY "DAILY INTEREST = ", RESULT-EDITED
-
-            STOP RUN.
-       END PROGRAM INTCALC.
+000100******************************************************************
+000200* AUTHOR:        PETER D UNGSUNAN
+000300* INSTALLATION:  COMPUTINGUSA DATA CENTER
+000400* DATE-WRITTEN:  11/20/2020
+000500* DATE-COMPILED:
+000600* PURPOSE:       CALCULATE INTEREST
+000700* TECTONICS:     cobc
+000800******************************************************************
+000900* MODIFICATION HISTORY
+001000* 11/20/2020 PDU  INITIAL VERSION - INTERACTIVE SINGLE ACCOUNT.
+001100* 03/14/2022 DOW  CONVERTED TO BATCH PROCESSING AGAINST THE
+001200*                 ACCOUNT MASTER FILE (ACCTMAST) SO A FULL
+001300*                 ACCOUNT BASE CAN BE RUN UNATTENDED INSTEAD OF
+001400*                 ONE ACCOUNT AT A TIME FROM THE CONSOLE.
+001500* 06/02/2022 DOW  ADDED COMPOUND-FREQUENCY SUPPORT SO THE ONE
+001600*                 YEAR INTEREST FIGURE REFLECTS TRUE COMPOUND
+001700*                 GROWTH AT THE ACCOUNT'S OWN ANNUAL, QUARTERLY,
+001800*                 MONTHLY OR DAILY BASIS INSTEAD OF ONE FLAT
+001900*                 ANNUAL RATE CALCULATION.
+002000* 09/08/2022 DOW  ADDED A PRINTED INTEREST-CALCULATION REPORT
+002100*                 (RPTFILE) WITH A DATED HEADING AND PAGE/LINE
+002200*                 CONTROL SO RESULTS CAN BE ARCHIVED OR HANDED
+002300*                 TO AN AUDITOR INSTEAD OF ONLY DISPLAYED.
+002400* 02/11/2023 DOW  ADDED VALIDATION OF AM-PRINCIPAL AND
+002500*                 AM-INT-RATE BEFORE THE INTEREST COMPUTE RUNS.
+002600*                 ACCOUNTS THAT FAIL ARE REJECTED AND COUNTED ON
+002700*                 THE RUN SUMMARY RATHER THAN STOPPING THE BATCH.
+002800* 05/19/2023 DOW  ADDED A TIERED RATE LOOKUP (RATETIER) FOR
+002900*                 DEPOSIT ACCOUNTS CARRYING NO EXPLICIT RATE OF
+003000*                 THEIR OWN. THE BLENDED RATE IS DERIVED FROM
+003100*                 PRINCIPAL AND MOVED INTO INT-RATE; AN ACCOUNT
+003200*                 WITH ITS OWN RATE ON FILE STILL OVERRIDES IT.
+003300* 08/30/2023 DOW  ADDED AN AUDIT LOG (AUDITLOG) RECORDING THE
+003400*                 RUN DATE/TIME, OPERATOR ID, AND THE INPUTS AND
+003500*                 COMPUTED RESULTS FOR EVERY ACCOUNT PROCESSED.
+003600* 11/14/2023 DOW  ADDED CHECKPOINT/RESTART SUPPORT (CHKPOINT)
+003700*                 SO A LARGE BATCH RUN INTERRUPTED PARTWAY CAN
+003800*                 BE RESTARTED WITHOUT REPROCESSING ACCOUNTS
+003900*                 ALREADY HANDLED ON THE PRIOR ATTEMPT.
+004000* 02/20/2024 DOW  ADDED MULTI-CURRENCY FORMATTING (CURRTBL) FOR
+004100*                 THE PRINTED REPORT AND AUDIT LOG FIGURES SO AN
+004200*                 ACCOUNT'S PRINCIPAL AND COMPUTED RESULTS SHOW
+004300*                 IN ITS OWN CURRENCY SYMBOL AND DECIMAL PLACES
+004400*                 INSTEAD OF ALWAYS BEING TREATED AS US DOLLARS.
+004500* 03/11/2024 DOW  ADDED A GENERAL LEDGER INTERFACE EXTRACT
+004600*                 (GLEXTRACT) CARRYING THE ACCOUNT NUMBER, ITS
+004700*                 GL POSTING CODE, THE COMPUTED ONE-YEAR INTEREST
+004800*                 AMOUNT, AND THE RUN DATE AS THE VALUE DATE, FOR
+004900*                 PICKUP BY THE LEDGER POSTING JOB. ONLY WRITTEN
+005000*                 FOR ACCOUNTS CARRYING A GL CODE ON FILE.
+005100* 08/08/2026 DOW  DAILY INTEREST NOW DERIVED FROM THE ACCOUNT'S
+005200*                 OWN COMPOUNDED ONE-YEAR FIGURE (IC-SAVE-ONE-
+005300*                 YEAR-AMT / 365) SO IT FOLLOWS THE SAME
+005400*                 COMPOUND-FREQUENCY BASIS AS THE ANNUAL RESULT
+005500*                 INSTEAD OF A FLAT SIMPLE-INTEREST RATE. ALSO
+005600*                 ADDED GE-CURRENCY-CODE TO THE GL EXTRACT RECORD
+005700*                 (FROM AM-CURRENCY-CODE, DEFAULTING TO "USD" ON
+005800*                 SPACES) SO THE LEDGER POSTING JOB CAN POST A
+005900*                 NON-US-DOLLAR ACCOUNT'S INTEREST IN ITS OWN
+006000*                 CURRENCY.
+006100******************************************************************
+006200 IDENTIFICATION DIVISION.
+006300 PROGRAM-ID. INTCALC.
+006400 ENVIRONMENT DIVISION.
+006500 INPUT-OUTPUT SECTION.
+006600 FILE-CONTROL.
+006700     SELECT ACCOUNT-MASTER-FILE ASSIGN TO "ACCTMAST"
+006800         ORGANIZATION IS LINE SEQUENTIAL
+006900         FILE STATUS IS IC-ACCT-FILE-STATUS.
+007000     SELECT INTEREST-REPORT-FILE ASSIGN TO "RPTFILE"
+007100         ORGANIZATION IS LINE SEQUENTIAL
+007200         FILE STATUS IS IC-RPT-FILE-STATUS.
+007300     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+007400         ORGANIZATION IS LINE SEQUENTIAL
+007500         FILE STATUS IS IC-AUD-FILE-STATUS.
+007600     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+007700         ORGANIZATION IS LINE SEQUENTIAL
+007800         FILE STATUS IS IC-CKP-FILE-STATUS.
+007900     SELECT GL-EXTRACT-FILE ASSIGN TO "GLEXTRACT"
+008000         ORGANIZATION IS LINE SEQUENTIAL
+008100         FILE STATUS IS IC-GLX-FILE-STATUS.
+008200 DATA DIVISION.
+008300 FILE SECTION.
+008400 FD  ACCOUNT-MASTER-FILE
+008500     RECORDING MODE IS F.
+008600 COPY ACCTMAST.
+008700 FD  INTEREST-REPORT-FILE
+008800     RECORDING MODE IS F.
+008900 01  REPORT-RECORD                   PIC X(132).
+009000 FD  AUDIT-LOG-FILE
+009100     RECORDING MODE IS F.
+009200 01  AUDIT-LOG-RECORD                PIC X(102).
+009300 FD  CHECKPOINT-FILE
+009400     RECORDING MODE IS F.
+009500 01  CHECKPOINT-RECORD               PIC X(14).
+009600 FD  GL-EXTRACT-FILE
+009700     RECORDING MODE IS F.
+009800 01  GL-EXTRACT-RECORD               PIC X(47).
+009900 WORKING-STORAGE SECTION.
+010000 01  IC-ACCT-FILE-STATUS         PIC X(02) VALUE "00".
+010100     88  IC-ACCT-FILE-OK                 VALUE "00".
+010200     88  IC-ACCT-FILE-EOF                 VALUE "10".
+010300 01  IC-RPT-FILE-STATUS          PIC X(02) VALUE "99".
+010400     88  IC-RPT-FILE-OK                   VALUE "00".
+010500     88  IC-RPT-FILE-MISSING              VALUE "35".
+010600 01  IC-AUD-FILE-STATUS          PIC X(02) VALUE "99".
+010700     88  IC-AUD-FILE-OK                   VALUE "00".
+010800     88  IC-AUD-FILE-MISSING              VALUE "35".
+010900 01  IC-CKP-FILE-STATUS          PIC X(02) VALUE "99".
+011000     88  IC-CKP-FILE-OK                   VALUE "00".
+011100     88  IC-CKP-FILE-MISSING              VALUE "35".
+011200 01  IC-GLX-FILE-STATUS          PIC X(02) VALUE "99".
+011300     88  IC-GLX-FILE-OK                   VALUE "00".
+011400     88  IC-GLX-FILE-MISSING              VALUE "35".
+011500 01  IC-CONTROL-SWITCHES.
+011600     05  IC-EOF-SWITCH           PIC X(01) VALUE "N".
+011700         88  IC-END-OF-FILE               VALUE "Y".
+011800     05  IC-VALID-SWITCH         PIC X(01) VALUE "Y".
+011900         88  IC-ACCOUNT-VALID              VALUE "Y".
+012000     05  IC-CKP-EOF-SWITCH       PIC X(01) VALUE "N".
+012100         88  IC-CKP-END-OF-FILE           VALUE "Y".
+012200     05  IC-RESTART-SWITCH       PIC X(01) VALUE "N".
+012300         88  IC-RESTART-PENDING           VALUE "Y".
+012400     05  IC-NORMAL-EOF-SWITCH    PIC X(01) VALUE "N".
+012500         88  IC-NORMAL-EOF                 VALUE "Y".
+012600 01  IC-RESTART-ACCOUNT          PIC X(10) VALUE SPACES.
+012700 01  IC-RESTART-PAGE-NUMBER      PIC 9(04) VALUE ZERO.
+012800 01  CHECKPOINT-DETAIL.
+012900     05  CK-ACCOUNT-NUMBER       PIC X(10).
+013000     05  CK-PAGE-NUMBER          PIC 9(04).
+013100 01  IC-ACCOUNT-COUNT            PIC 9(07) COMP VALUE ZERO.
+013200 01  IC-REJECT-COUNT             PIC 9(07) COMP VALUE ZERO.
+013300 01  IC-MAX-INT-RATE             PIC 9(3)V99 VALUE 025.00.
+013400 COPY RATETIER.
+013500 COPY CURRTBL.
+013600 01  IC-CURRENCY-FIELDS.
+013700     05  IC-FINAL-TOTAL-AMT      PIC 9(10)V99.
+013800     05  IC-CURR-INPUT-AMOUNT    PIC 9(10)V99.
+013900     05  IC-CURR-AMOUNT-ED-2     PIC ZZZZZ,ZZ9.99.
+014000     05  IC-CURR-AMOUNT-ED-0     PIC ZZZZZ,ZZ9.
+014100     05  IC-CURR-AMOUNT-TEXT     PIC X(12).
+014200     05  IC-CURR-SCAN-IDX        PIC 9(02) COMP.
+014300     05  IC-CURR-FORMATTED-AMT   PIC X(13).
+014400     05  IC-CURR-SYMBOL          PIC X(01).
+014500     05  IC-CURR-DECIMALS        PIC 9(01).
+014600     05  IC-CURR-SEPARATOR       PIC X(01).
+014700     05  IC-CURR-FOUND-SWITCH    PIC X(01).
+014800         88  IC-CURR-CODE-FOUND          VALUE "Y".
+014900 01  IC-TIER-FIELDS.
+015000     05  IC-TIER-PRIOR-LIMIT     PIC 9(10)V99.
+015100     05  IC-TIER-PORTION         PIC 9(10)V99.
+015200     05  IC-TIER-BAND-AMT        PIC 9(10)V9(9).
+015300     05  IC-TIER-INTEREST        PIC 9(10)V9(9).
+015400     05  IC-BLENDED-RATE         PIC 9(3)V99.
+015500 01  IC-COMPOUND-FIELDS.
+015600     05  IC-PERIODS-PER-YEAR     PIC 9(3)   COMP.
+015700     05  IC-PERIOD-INDEX         PIC 9(3)   COMP.
+015800     05  IC-PERIOD-RATE          PIC 9V9(9).
+015900     05  IC-COMPOUND-BALANCE     PIC 9(10)V99.
+016000 01  IC-REPORT-CONTROLS.
+016100     05  IC-PAGE-NUMBER          PIC 9(4) COMP VALUE ZERO.
+016200     05  IC-LINE-COUNT           PIC 9(3) COMP VALUE ZERO.
+016300     05  IC-LINES-PER-PAGE       PIC 9(3) COMP VALUE 055.
+016400     05  IC-RUN-DATE             PIC 9(8).
+016500     05  IC-RUN-DATE-EDITED.
+016600         10  IC-RUN-DATE-CCYY    PIC 9(4).
+016700         10  FILLER              PIC X VALUE "-".
+016800         10  IC-RUN-DATE-MM      PIC 99.
+016900         10  FILLER              PIC X VALUE "-".
+017000         10  IC-RUN-DATE-DD      PIC 99.
+017100 01  IC-OPERATOR-ID              PIC X(08) VALUE "BATCH01".
+017200 01  IC-RUN-TIME                 PIC 9(8).
+017300 01  IC-RUN-TIME-EDITED.
+017400     05  IC-RUN-TIME-HH          PIC 99.
+017500     05  FILLER                  PIC X VALUE ":".
+017600     05  IC-RUN-TIME-MM          PIC 99.
+017700     05  FILLER                  PIC X VALUE ":".
+017800     05  IC-RUN-TIME-SS          PIC 99.
+017900 01  IC-SAVED-RESULTS.
+018000     05  IC-SAVE-ONE-YEAR-AMT    PIC 9(10)V99.
+018100     05  IC-SAVE-RATE-ED         PIC ZZ9.99.
+018200     05  IC-SAVE-PRINCIPAL-CUR   PIC X(13).
+018300     05  IC-SAVE-ONE-YEAR-CUR    PIC X(13).
+018400     05  IC-SAVE-FINAL-TOTAL-CUR PIC X(13).
+018500     05  IC-SAVE-DAILY-CUR       PIC X(13).
+018600 01  REPORT-HEADING-1.
+018700     05  FILLER                  PIC X(36)
+018800         VALUE "INTCALC INTEREST CALCULATION REPORT".
+018900     05  FILLER                  PIC X(28) VALUE SPACES.
+019000     05  FILLER                  PIC X(11) VALUE "RUN DATE: ".
+019100     05  RH1-RUN-DATE            PIC X(10).
+019200     05  FILLER                  PIC X(7) VALUE " PAGE: ".
+019300     05  RH1-PAGE-NUMBER         PIC ZZZ9.
+019400 01  REPORT-HEADING-2.
+019500     05  FILLER                  PIC X(10) VALUE "ACCOUNT".
+019600     05  FILLER                  PIC X(16) VALUE "PRINCIPAL".
+019700     05  FILLER                  PIC X(10) VALUE "RATE %".
+019800     05  FILLER                  PIC X(16) VALUE "1 YR INTEREST".
+019900     05  FILLER                  PIC X(16) VALUE "FINAL TOTAL".
+020000     05  FILLER                  PIC X(16) VALUE "DAILY INTEREST".
+020100 01  REPORT-DETAIL-LINE.
+020200     05  RD-ACCOUNT-NUMBER       PIC X(10).
+020300     05  FILLER                  PIC X(02) VALUE SPACES.
+020400     05  RD-PRINCIPAL-ED         PIC X(13).
+020500     05  FILLER                  PIC X(02) VALUE SPACES.
+020600     05  RD-RATE-ED              PIC ZZ9.99.
+020700     05  FILLER                  PIC X(05) VALUE SPACES.
+020800     05  RD-ONE-YEAR-ED          PIC X(13).
+020900     05  FILLER                  PIC X(02) VALUE SPACES.
+021000     05  RD-FINAL-TOTAL-ED       PIC X(13).
+021100     05  FILLER                  PIC X(02) VALUE SPACES.
+021200     05  RD-DAILY-ED             PIC X(13).
+021300 01  AUDIT-LOG-DETAIL.
+021400     05  AL-RUN-DATE             PIC X(10).
+021500     05  FILLER                  PIC X(01) VALUE SPACE.
+021600     05  AL-RUN-TIME             PIC X(08).
+021700     05  FILLER                  PIC X(01) VALUE SPACE.
+021800     05  AL-OPERATOR-ID          PIC X(08).
+021900     05  FILLER                  PIC X(01) VALUE SPACE.
+022000     05  AL-ACCOUNT-NUMBER       PIC X(10).
+022100     05  FILLER                  PIC X(01) VALUE SPACE.
+022200     05  AL-PRINCIPAL-ED         PIC X(13).
+022300     05  FILLER                  PIC X(01) VALUE SPACE.
+022400     05  AL-RATE-ED              PIC ZZ9.99.
+022500     05  FILLER                  PIC X(01) VALUE SPACE.
+022600     05  AL-ONE-YEAR-ED          PIC X(13).
+022700     05  FILLER                  PIC X(01) VALUE SPACE.
+022800     05  AL-FINAL-TOTAL-ED       PIC X(13).
+022900     05  FILLER                  PIC X(01) VALUE SPACE.
+023000     05  AL-DAILY-ED             PIC X(13).
+023100 01  GL-EXTRACT-DETAIL.
+023200     05  GE-ACCOUNT-NUMBER       PIC X(10).
+023300     05  FILLER                  PIC X(01) VALUE SPACE.
+023400     05  GE-GL-CODE              PIC X(10).
+023500     05  FILLER                  PIC X(01) VALUE SPACE.
+023600     05  GE-INTEREST-AMOUNT      PIC 9(10)V99.
+023700     05  FILLER                  PIC X(01) VALUE SPACE.
+023800     05  GE-VALUE-DATE           PIC 9(8).
+023900     05  FILLER                  PIC X(01) VALUE SPACE.
+024000     05  GE-CURRENCY-CODE        PIC X(03).
+024100 01  DATA-FIELDS.
+024200     05  PRINCIPAL               PIC 9(10)V99.
+024300     05  INT-RATE                PIC 9(3)V99 VALUE 0100.
+024400     05  RESULT                  PIC 9(10)V99.
+024500     05  RESULT-EDITED           PIC $$$$$,$$9.99.
+024600     05  INT-EDITED              PIC ZZ9.99.
+024700 PROCEDURE DIVISION.
+024800 0000-MAIN-PROCEDURE.
+024900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+025000     PERFORM 2000-PROCESS-ACCOUNT THRU 2000-EXIT
+025100         UNTIL IC-END-OF-FILE.
+025200     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+025300     STOP RUN.
+025400
+025500 1000-INITIALIZE.
+025600     DISPLAY "YEARLY INTEREST RATE CALCULATOR - BATCH RUN".
+025700     ACCEPT IC-RUN-DATE FROM DATE YYYYMMDD.
+025800     MOVE IC-RUN-DATE(1:4) TO IC-RUN-DATE-CCYY.
+025900     MOVE IC-RUN-DATE(5:2) TO IC-RUN-DATE-MM.
+026000     MOVE IC-RUN-DATE(7:2) TO IC-RUN-DATE-DD.
+026100     ACCEPT IC-RUN-TIME FROM TIME.
+026200     MOVE IC-RUN-TIME(1:2) TO IC-RUN-TIME-HH.
+026300     MOVE IC-RUN-TIME(3:2) TO IC-RUN-TIME-MM.
+026400     MOVE IC-RUN-TIME(5:2) TO IC-RUN-TIME-SS.
+026500     OPEN INPUT ACCOUNT-MASTER-FILE.
+026600     IF NOT IC-ACCT-FILE-OK
+026700         DISPLAY "ERROR OPENING ACCOUNT MASTER FILE, STATUS = "
+026800             IC-ACCT-FILE-STATUS
+026900         MOVE "Y" TO IC-EOF-SWITCH
+027000         MOVE 16 TO RETURN-CODE
+027100         GO TO 1000-EXIT
+027200     END-IF.
+027300     PERFORM 1100-CHECK-FOR-RESTART THRU 1100-EXIT.
+027400     IF IC-RESTART-PENDING
+027500         OPEN EXTEND INTEREST-REPORT-FILE
+027600         IF IC-RPT-FILE-MISSING
+027700             OPEN OUTPUT INTEREST-REPORT-FILE
+027800         END-IF
+027900     ELSE
+028000         OPEN OUTPUT INTEREST-REPORT-FILE
+028100     END-IF.
+028200     IF NOT IC-RPT-FILE-OK
+028300         DISPLAY "ERROR OPENING REPORT FILE, STATUS = "
+028400             IC-RPT-FILE-STATUS
+028500         MOVE "Y" TO IC-EOF-SWITCH
+028600         MOVE 16 TO RETURN-CODE
+028700         GO TO 1000-EXIT
+028800     END-IF.
+028900     IF IC-RESTART-PENDING
+029000         MOVE IC-RESTART-PAGE-NUMBER TO IC-PAGE-NUMBER
+029100     END-IF.
+029200     MOVE IC-LINES-PER-PAGE TO IC-LINE-COUNT.
+029300     IF IC-RESTART-PENDING
+029400         OPEN EXTEND AUDIT-LOG-FILE
+029500         IF IC-AUD-FILE-MISSING
+029600             OPEN OUTPUT AUDIT-LOG-FILE
+029700         END-IF
+029800     ELSE
+029900         OPEN OUTPUT AUDIT-LOG-FILE
+030000     END-IF.
+030100     IF NOT IC-AUD-FILE-OK
+030200         DISPLAY "ERROR OPENING AUDIT LOG FILE, STATUS = "
+030300             IC-AUD-FILE-STATUS
+030400         MOVE "Y" TO IC-EOF-SWITCH
+030500         MOVE 16 TO RETURN-CODE
+030600         GO TO 1000-EXIT
+030700     END-IF.
+030800     IF IC-RESTART-PENDING
+030900         OPEN EXTEND CHECKPOINT-FILE
+031000         IF IC-CKP-FILE-MISSING
+031100             OPEN OUTPUT CHECKPOINT-FILE
+031200         END-IF
+031300     ELSE
+031400         OPEN OUTPUT CHECKPOINT-FILE
+031500     END-IF.
+031600     IF NOT IC-CKP-FILE-OK
+031700         DISPLAY "ERROR OPENING CHECKPOINT FILE, STATUS = "
+031800             IC-CKP-FILE-STATUS
+031900         MOVE "Y" TO IC-EOF-SWITCH
+032000         MOVE 16 TO RETURN-CODE
+032100         GO TO 1000-EXIT
+032200     END-IF.
+032300     IF IC-RESTART-PENDING
+032400         OPEN EXTEND GL-EXTRACT-FILE
+032500         IF IC-GLX-FILE-MISSING
+032600             OPEN OUTPUT GL-EXTRACT-FILE
+032700         END-IF
+032800     ELSE
+032900         OPEN OUTPUT GL-EXTRACT-FILE
+033000     END-IF.
+033100     IF NOT IC-GLX-FILE-OK
+033200         DISPLAY "ERROR OPENING GL EXTRACT FILE, STATUS = "
+033300             IC-GLX-FILE-STATUS
+033400         MOVE "Y" TO IC-EOF-SWITCH
+033500         MOVE 16 TO RETURN-CODE
+033600         GO TO 1000-EXIT
+033700     END-IF.
+033800     PERFORM 8000-READ-ACCOUNT-MASTER THRU 8000-EXIT.
+033900 1000-EXIT.
+034000     EXIT.
+034100
+034200 1100-CHECK-FOR-RESTART.
+034300     OPEN INPUT CHECKPOINT-FILE.
+034400     IF IC-CKP-FILE-OK
+034500         PERFORM 1110-READ-CHECKPOINT-RECORD THRU 1110-EXIT
+034600             UNTIL IC-CKP-END-OF-FILE
+034700         CLOSE CHECKPOINT-FILE
+034800         IF IC-RESTART-ACCOUNT NOT = SPACES
+034900             MOVE "Y" TO IC-RESTART-SWITCH
+035000             DISPLAY "RESTARTING BATCH AFTER ACCOUNT: "
+035100                 IC-RESTART-ACCOUNT
+035200         END-IF
+035300     END-IF.
+035400 1100-EXIT.
+035500     EXIT.
+035600
+035700 1110-READ-CHECKPOINT-RECORD.
+035800     READ CHECKPOINT-FILE
+035900         AT END
+036000             MOVE "Y" TO IC-CKP-EOF-SWITCH
+036100         NOT AT END
+036200             MOVE CHECKPOINT-RECORD TO CHECKPOINT-DETAIL
+036300             MOVE CK-ACCOUNT-NUMBER TO IC-RESTART-ACCOUNT
+036400             MOVE CK-PAGE-NUMBER TO IC-RESTART-PAGE-NUMBER
+036500     END-READ.
+036600 1110-EXIT.
+036700     EXIT.
+036800
+036900 2000-PROCESS-ACCOUNT.
+037000     IF IC-RESTART-PENDING
+037100         IF AM-ACCOUNT-NUMBER = IC-RESTART-ACCOUNT
+037200             MOVE "N" TO IC-RESTART-SWITCH
+037300         END-IF
+037400         PERFORM 8000-READ-ACCOUNT-MASTER THRU 8000-EXIT
+037500         IF IC-END-OF-FILE AND IC-RESTART-PENDING
+037600             DISPLAY "ERROR - RESTART ACCOUNT " IC-RESTART-ACCOUNT
+037700                 " NOT FOUND ON ACCOUNT MASTER FILE"
+037800             DISPLAY "NO ACCOUNTS PROCESSED - CHECKPOINT LEFT "
+037900                 "INTACT, CORRECT DATA AND RERUN"
+038000             MOVE "N" TO IC-NORMAL-EOF-SWITCH
+038100         END-IF
+038200         GO TO 2000-EXIT
+038300     END-IF.
+038400     ADD 1 TO IC-ACCOUNT-COUNT.
+038500     MOVE AM-PRINCIPAL TO PRINCIPAL.
+038600     MOVE AM-INT-RATE TO INT-RATE.
+038700     PERFORM 2100-VALIDATE-ACCOUNT THRU 2100-EXIT.
+038800     IF NOT IC-ACCOUNT-VALID
+038900         ADD 1 TO IC-REJECT-COUNT
+039000         PERFORM 5100-WRITE-CHECKPOINT THRU 5100-EXIT
+039100         PERFORM 8000-READ-ACCOUNT-MASTER THRU 8000-EXIT
+039200         GO TO 2000-EXIT
+039300     END-IF.
+039400     IF AM-INT-RATE = ZERO
+039500         PERFORM 2200-LOOKUP-TIERED-RATE THRU 2200-EXIT
+039600     END-IF.
+039700     DISPLAY "ACCOUNT: " AM-ACCOUNT-NUMBER.
+039800     MOVE PRINCIPAL TO RESULT-EDITED.
+039900     MOVE PRINCIPAL TO IC-CURR-INPUT-AMOUNT.
+040000     PERFORM 6000-FORMAT-CURRENCY-AMOUNT THRU 6000-EXIT.
+040100     MOVE IC-CURR-FORMATTED-AMT TO IC-SAVE-PRINCIPAL-CUR.
+040200     DISPLAY "PRINCIPAL: " RESULT-EDITED.
+040300     MOVE INT-RATE TO INT-EDITED.
+040400     MOVE INT-EDITED TO IC-SAVE-RATE-ED.
+040500     DISPLAY "INT RATE: %" INT-EDITED.
+040600
+040700     PERFORM 3000-COMPUTE-COMPOUND-INTEREST THRU 3000-EXIT.
+040800     MOVE RESULT TO IC-SAVE-ONE-YEAR-AMT.
+040900     MOVE RESULT TO RESULT-EDITED.
+041000     MOVE RESULT TO IC-CURR-INPUT-AMOUNT.
+041100     PERFORM 6000-FORMAT-CURRENCY-AMOUNT THRU 6000-EXIT.
+041200     MOVE IC-CURR-FORMATTED-AMT TO IC-SAVE-ONE-YEAR-CUR.
+041300     DISPLAY "1 YEAR INTEREST = " RESULT-EDITED.
+041400     ADD RESULT TO PRINCIPAL GIVING IC-FINAL-TOTAL-AMT.
+041500     MOVE IC-FINAL-TOTAL-AMT TO RESULT-EDITED.
+041600     MOVE IC-FINAL-TOTAL-AMT TO IC-CURR-INPUT-AMOUNT.
+041700     PERFORM 6000-FORMAT-CURRENCY-AMOUNT THRU 6000-EXIT.
+041800     MOVE IC-CURR-FORMATTED-AMT TO IC-SAVE-FINAL-TOTAL-CUR.
+041900     DISPLAY "FINAL TOTAL = " RESULT-EDITED.
+042000* COMPUTE DAILY INTEREST FROM THE ACCOUNT'S OWN COMPOUNDED
+042100* ONE-YEAR FIGURE SO IT REFLECTS THE SAME COMPOUNDING BASIS
+042200* (AM-COMPOUND-FREQ) INSTEAD OF A FLAT SIMPLE-INTEREST RATE.
+042300     COMPUTE RESULT ROUNDED = IC-SAVE-ONE-YEAR-AMT / 365.
+042400     MOVE RESULT TO RESULT-EDITED.
+042500     MOVE RESULT TO IC-CURR-INPUT-AMOUNT.
+042600     PERFORM 6000-FORMAT-CURRENCY-AMOUNT THRU 6000-EXIT.
+042700     MOVE IC-CURR-FORMATTED-AMT TO IC-SAVE-DAILY-CUR.
+042800     DISPLAY "DAILY INTEREST = " RESULT-EDITED.
+042900
+043000     PERFORM 4100-WRITE-REPORT-DETAIL THRU 4100-EXIT.
+043100     PERFORM 5000-WRITE-AUDIT-LOG-ENTRY THRU 5000-EXIT.
+043200     IF AM-GL-CODE NOT = SPACES
+043300         PERFORM 5200-WRITE-GL-EXTRACT THRU 5200-EXIT
+043400     END-IF.
+043500     PERFORM 5100-WRITE-CHECKPOINT THRU 5100-EXIT.
+043600     PERFORM 8000-READ-ACCOUNT-MASTER THRU 8000-EXIT.
+043700 2000-EXIT.
+043800     EXIT.
+043900
+044000 2100-VALIDATE-ACCOUNT.
+044100     MOVE "Y" TO IC-VALID-SWITCH.
+044200     IF AM-PRINCIPAL = ZERO
+044300         MOVE "N" TO IC-VALID-SWITCH
+044400         DISPLAY "ACCOUNT " AM-ACCOUNT-NUMBER
+044500             " REJECTED - PRINCIPAL MUST BE GREATER THAN ZERO"
+044600     END-IF.
+044700     IF AM-INT-RATE > IC-MAX-INT-RATE
+044800         MOVE "N" TO IC-VALID-SWITCH
+044900         DISPLAY "ACCOUNT " AM-ACCOUNT-NUMBER
+045000             " REJECTED - INTEREST RATE OUT OF RANGE (0-25%)"
+045100     END-IF.
+045200 2100-EXIT.
+045300     EXIT.
+045400
+045500 2200-LOOKUP-TIERED-RATE.
+045600     MOVE ZERO TO IC-TIER-PRIOR-LIMIT.
+045700     MOVE ZERO TO IC-TIER-INTEREST.
+045800     PERFORM 2210-APPLY-ONE-TIER THRU 2210-EXIT
+045900         VARYING RT-IDX FROM 1 BY 1
+046000         UNTIL RT-IDX > 4 OR IC-TIER-PRIOR-LIMIT >= PRINCIPAL.
+046100     COMPUTE IC-BLENDED-RATE ROUNDED =
+046200         IC-TIER-INTEREST * 100 / PRINCIPAL.
+046300     MOVE IC-BLENDED-RATE TO INT-RATE.
+046400 2200-EXIT.
+046500     EXIT.
+046600
+046700 2210-APPLY-ONE-TIER.
+046800     IF PRINCIPAL < RT-UPPER-LIMIT(RT-IDX)
+046900         COMPUTE IC-TIER-PORTION =
+047000             PRINCIPAL - IC-TIER-PRIOR-LIMIT
+047100     ELSE
+047200         COMPUTE IC-TIER-PORTION =
+047300             RT-UPPER-LIMIT(RT-IDX) - IC-TIER-PRIOR-LIMIT
+047400     END-IF.
+047500     COMPUTE IC-TIER-BAND-AMT =
+047600         IC-TIER-PORTION * RT-RATE(RT-IDX) / 100.
+047700     ADD IC-TIER-BAND-AMT TO IC-TIER-INTEREST.
+047800     MOVE RT-UPPER-LIMIT(RT-IDX) TO IC-TIER-PRIOR-LIMIT.
+047900 2210-EXIT.
+048000     EXIT.
+048100
+048200 3000-COMPUTE-COMPOUND-INTEREST.
+048300     PERFORM 3100-SET-PERIODS-PER-YEAR THRU 3100-EXIT.
+048400     COMPUTE IC-PERIOD-RATE =
+048500         INT-RATE / 100 / IC-PERIODS-PER-YEAR.
+048600     MOVE PRINCIPAL TO IC-COMPOUND-BALANCE.
+048700     MOVE 1 TO IC-PERIOD-INDEX.
+048800     PERFORM 3200-COMPOUND-ONE-PERIOD THRU 3200-EXIT
+048900         UNTIL IC-PERIOD-INDEX > IC-PERIODS-PER-YEAR.
+049000     COMPUTE RESULT = IC-COMPOUND-BALANCE - PRINCIPAL.
+049100 3000-EXIT.
+049200     EXIT.
+049300
+049400 3100-SET-PERIODS-PER-YEAR.
+049500     EVALUATE TRUE
+049600         WHEN AM-FREQ-MONTHLY
+049700             MOVE 12 TO IC-PERIODS-PER-YEAR
+049800         WHEN AM-FREQ-QUARTERLY
+049900             MOVE 4 TO IC-PERIODS-PER-YEAR
+050000         WHEN AM-FREQ-DAILY
+050100             MOVE 365 TO IC-PERIODS-PER-YEAR
+050200         WHEN OTHER
+050300             MOVE 1 TO IC-PERIODS-PER-YEAR
+050400     END-EVALUATE.
+050500 3100-EXIT.
+050600     EXIT.
+050700
+050800 3200-COMPOUND-ONE-PERIOD.
+050900     COMPUTE IC-COMPOUND-BALANCE ROUNDED =
+051000         IC-COMPOUND-BALANCE +
+051100         (IC-COMPOUND-BALANCE * IC-PERIOD-RATE).
+051200     ADD 1 TO IC-PERIOD-INDEX.
+051300 3200-EXIT.
+051400     EXIT.
+051500
+051600 4000-WRITE-REPORT-HEADER.
+051700     ADD 1 TO IC-PAGE-NUMBER.
+051800     MOVE ZERO TO IC-LINE-COUNT.
+051900     STRING IC-RUN-DATE-CCYY  "-"
+052000            IC-RUN-DATE-MM   "-"
+052100            IC-RUN-DATE-DD   DELIMITED BY SIZE
+052200         INTO RH1-RUN-DATE.
+052300     MOVE IC-PAGE-NUMBER TO RH1-PAGE-NUMBER.
+052400     WRITE REPORT-RECORD FROM REPORT-HEADING-1
+052500         AFTER ADVANCING PAGE.
+052600     WRITE REPORT-RECORD FROM SPACES AFTER ADVANCING 1 LINE.
+052700     WRITE REPORT-RECORD FROM REPORT-HEADING-2
+052800         AFTER ADVANCING 1 LINE.
+052900     WRITE REPORT-RECORD FROM SPACES AFTER ADVANCING 1 LINE.
+053000     ADD 3 TO IC-LINE-COUNT.
+053100 4000-EXIT.
+053200     EXIT.
+053300
+053400 4100-WRITE-REPORT-DETAIL.
+053500     IF IC-LINE-COUNT NOT < IC-LINES-PER-PAGE
+053600         PERFORM 4000-WRITE-REPORT-HEADER THRU 4000-EXIT
+053700     END-IF.
+053800     MOVE AM-ACCOUNT-NUMBER      TO RD-ACCOUNT-NUMBER.
+053900     MOVE IC-SAVE-PRINCIPAL-CUR  TO RD-PRINCIPAL-ED.
+054000     MOVE IC-SAVE-RATE-ED        TO RD-RATE-ED.
+054100     MOVE IC-SAVE-ONE-YEAR-CUR   TO RD-ONE-YEAR-ED.
+054200     MOVE IC-SAVE-FINAL-TOTAL-CUR TO RD-FINAL-TOTAL-ED.
+054300     MOVE IC-SAVE-DAILY-CUR      TO RD-DAILY-ED.
+054400     WRITE REPORT-RECORD FROM REPORT-DETAIL-LINE
+054500         AFTER ADVANCING 1 LINE.
+054600     ADD 1 TO IC-LINE-COUNT.
+054700 4100-EXIT.
+054800     EXIT.
+054900
+055000 5000-WRITE-AUDIT-LOG-ENTRY.
+055100     MOVE IC-RUN-DATE-EDITED     TO AL-RUN-DATE.
+055200     MOVE IC-RUN-TIME-EDITED     TO AL-RUN-TIME.
+055300     MOVE IC-OPERATOR-ID         TO AL-OPERATOR-ID.
+055400     MOVE AM-ACCOUNT-NUMBER      TO AL-ACCOUNT-NUMBER.
+055500     MOVE IC-SAVE-PRINCIPAL-CUR  TO AL-PRINCIPAL-ED.
+055600     MOVE IC-SAVE-RATE-ED        TO AL-RATE-ED.
+055700     MOVE IC-SAVE-ONE-YEAR-CUR   TO AL-ONE-YEAR-ED.
+055800     MOVE IC-SAVE-FINAL-TOTAL-CUR TO AL-FINAL-TOTAL-ED.
+055900     MOVE IC-SAVE-DAILY-CUR      TO AL-DAILY-ED.
+056000     WRITE AUDIT-LOG-RECORD FROM AUDIT-LOG-DETAIL.
+056100 5000-EXIT.
+056200     EXIT.
+056300
+056400 5100-WRITE-CHECKPOINT.
+056500     MOVE AM-ACCOUNT-NUMBER TO CK-ACCOUNT-NUMBER.
+056600     MOVE IC-PAGE-NUMBER TO CK-PAGE-NUMBER.
+056700     MOVE CHECKPOINT-DETAIL TO CHECKPOINT-RECORD.
+056800     WRITE CHECKPOINT-RECORD.
+056900 5100-EXIT.
+057000     EXIT.
+057100
+057200 5200-WRITE-GL-EXTRACT.
+057300     MOVE AM-ACCOUNT-NUMBER      TO GE-ACCOUNT-NUMBER.
+057400     MOVE AM-GL-CODE             TO GE-GL-CODE.
+057500     MOVE IC-SAVE-ONE-YEAR-AMT   TO GE-INTEREST-AMOUNT.
+057600     MOVE IC-RUN-DATE            TO GE-VALUE-DATE.
+057700     IF AM-CURRENCY-CODE = SPACES
+057800         MOVE "USD" TO GE-CURRENCY-CODE
+057900     ELSE
+058000         MOVE AM-CURRENCY-CODE TO GE-CURRENCY-CODE
+058100     END-IF.
+058200     WRITE GL-EXTRACT-RECORD FROM GL-EXTRACT-DETAIL.
+058300 5200-EXIT.
+058400     EXIT.
+058500
+058600 6000-FORMAT-CURRENCY-AMOUNT.
+058700     PERFORM 6010-LOOKUP-ONE-CURRENCY THRU 6010-EXIT.
+058800     IF IC-CURR-DECIMALS = 0
+058900         MOVE IC-CURR-INPUT-AMOUNT TO IC-CURR-AMOUNT-ED-0
+059000         MOVE IC-CURR-AMOUNT-ED-0  TO IC-CURR-AMOUNT-TEXT
+059100     ELSE
+059200         MOVE IC-CURR-INPUT-AMOUNT TO IC-CURR-AMOUNT-ED-2
+059300         MOVE IC-CURR-AMOUNT-ED-2  TO IC-CURR-AMOUNT-TEXT
+059400     END-IF.
+059500     PERFORM 6020-FIND-FIRST-DIGIT THRU 6020-EXIT.
+059600     MOVE SPACES TO IC-CURR-FORMATTED-AMT.
+059700     STRING IC-CURR-SYMBOL DELIMITED BY SIZE
+059800         IC-CURR-AMOUNT-TEXT(IC-CURR-SCAN-IDX:)
+059900             DELIMITED BY SIZE
+060000         INTO IC-CURR-FORMATTED-AMT.
+060100     IF IC-CURR-SEPARATOR NOT = "."
+060200         PERFORM 6030-APPLY-DECIMAL-SEPARATOR THRU 6030-EXIT
+060300     END-IF.
+060400 6000-EXIT.
+060500     EXIT.
+060600
+060700 6010-LOOKUP-ONE-CURRENCY.
+060800     MOVE "N" TO IC-CURR-FOUND-SWITCH.
+060900     IF AM-CURRENCY-CODE = SPACES
+061000         MOVE "$" TO IC-CURR-SYMBOL
+061100         MOVE 2   TO IC-CURR-DECIMALS
+061200         MOVE "." TO IC-CURR-SEPARATOR
+061300         MOVE "Y" TO IC-CURR-FOUND-SWITCH
+061400     ELSE
+061500         PERFORM 6011-MATCH-ONE-CURRENCY THRU 6011-EXIT
+061600             VARYING CU-IDX FROM 1 BY 1
+061700             UNTIL CU-IDX > 4 OR IC-CURR-CODE-FOUND
+061800     END-IF.
+061900     IF NOT IC-CURR-CODE-FOUND
+062000         MOVE "$" TO IC-CURR-SYMBOL
+062100         MOVE 2   TO IC-CURR-DECIMALS
+062200         MOVE "." TO IC-CURR-SEPARATOR
+062300     END-IF.
+062400 6010-EXIT.
+062500     EXIT.
+062600
+062700 6011-MATCH-ONE-CURRENCY.
+062800     IF CU-CODE(CU-IDX) = AM-CURRENCY-CODE
+062900         MOVE CU-SYMBOL(CU-IDX)    TO IC-CURR-SYMBOL
+063000         MOVE CU-DECIMALS(CU-IDX)  TO IC-CURR-DECIMALS
+063100         MOVE CU-SEPARATOR(CU-IDX) TO IC-CURR-SEPARATOR
+063200         MOVE "Y" TO IC-CURR-FOUND-SWITCH
+063300     END-IF.
+063400 6011-EXIT.
+063500     EXIT.
+063600
+063700 6030-APPLY-DECIMAL-SEPARATOR.
+063800     INSPECT IC-CURR-FORMATTED-AMT REPLACING ALL "." BY "#".
+063900     INSPECT IC-CURR-FORMATTED-AMT REPLACING ALL "," BY ".".
+064000     INSPECT IC-CURR-FORMATTED-AMT REPLACING ALL "#" BY ",".
+064100 6030-EXIT.
+064200     EXIT.
+064300
+064400 6020-FIND-FIRST-DIGIT.
+064500     PERFORM 6021-BUMP-SCAN-INDEX THRU 6021-EXIT
+064600         VARYING IC-CURR-SCAN-IDX FROM 1 BY 1
+064700         UNTIL IC-CURR-SCAN-IDX > 12 OR
+064800             IC-CURR-AMOUNT-TEXT(IC-CURR-SCAN-IDX:1) NOT = SPACE.
+064900 6020-EXIT.
+065000     EXIT.
+065100
+065200 6021-BUMP-SCAN-INDEX.
+065300     CONTINUE.
+065400 6021-EXIT.
+065500     EXIT.
+065600
+065700 8000-READ-ACCOUNT-MASTER.
+065800     READ ACCOUNT-MASTER-FILE
+065900         AT END
+066000             MOVE "Y" TO IC-EOF-SWITCH
+066100             MOVE "Y" TO IC-NORMAL-EOF-SWITCH
+066200     END-READ.
+066300 8000-EXIT.
+066400     EXIT.
+066500
+066600 9000-TERMINATE.
+066700     DISPLAY "ACCOUNTS PROCESSED: " IC-ACCOUNT-COUNT.
+066800     DISPLAY "ACCOUNTS REJECTED:  " IC-REJECT-COUNT.
+066900     IF IC-ACCT-FILE-OK OR IC-ACCT-FILE-EOF
+067000         CLOSE ACCOUNT-MASTER-FILE
+067100     END-IF.
+067200     IF IC-RPT-FILE-OK
+067300         CLOSE INTEREST-REPORT-FILE
+067400     END-IF.
+067500     IF IC-AUD-FILE-OK
+067600         CLOSE AUDIT-LOG-FILE
+067700     END-IF.
+067800     IF IC-CKP-FILE-OK
+067900         CLOSE CHECKPOINT-FILE
+068000     END-IF.
+068100     IF IC-GLX-FILE-OK
+068200         CLOSE GL-EXTRACT-FILE
+068300     END-IF.
+068400     IF IC-NORMAL-EOF
+068500         PERFORM 9100-CLEAR-CHECKPOINT THRU 9100-EXIT
+068600     END-IF.
+068700 9000-EXIT.
+068800     EXIT.
+068900
+069000 9100-CLEAR-CHECKPOINT.
+069100     OPEN OUTPUT CHECKPOINT-FILE.
+069200     IF IC-CKP-FILE-OK
+069300         CLOSE CHECKPOINT-FILE
+069400     END-IF.
+069500 9100-EXIT.
+069600     EXIT.
+069700 END PROGRAM INTCALC.
