@@ -0,0 +1,26 @@
+      ******************************************************************
+      * COPYBOOK:    RATETIER
+      * AUTHOR:      D. OKONKWO-WARE
+      * DATE WRITTEN: 05/19/2023
+      * PURPOSE:     TIERED DEPOSIT RATE TABLE. EACH TIER GIVES THE
+      *              UPPER BALANCE LIMIT FOR THAT TIER AND THE ANNUAL
+      *              RATE THAT APPLIES TO THE PORTION OF PRINCIPAL
+      *              FALLING IN IT. THE LAST TIER'S LIMIT COVERS ANY
+      *              BALANCE ABOVE THE PRIOR TIERS.
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * 05/19/2023 DOW  INITIAL VERSION - FOUR BALANCE TIERS.
+      ******************************************************************
+       01  RATE-TIER-VALUES.
+           05  FILLER                      PIC X(17)
+               VALUE "00000100000000300".
+           05  FILLER                      PIC X(17)
+               VALUE "00000500000000400".
+           05  FILLER                      PIC X(17)
+               VALUE "00001000000000450".
+           05  FILLER                      PIC X(17)
+               VALUE "99999999999900500".
+       01  RATE-TIER-TABLE REDEFINES RATE-TIER-VALUES.
+           05  RATE-TIER-ENTRY OCCURS 4 TIMES INDEXED BY RT-IDX.
+               10  RT-UPPER-LIMIT          PIC 9(10)V99.
+               10  RT-RATE                 PIC 9(3)V99.
