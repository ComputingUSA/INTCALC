@@ -0,0 +1,32 @@
+      ******************************************************************
+      * COPYBOOK:    CURRTBL
+      * AUTHOR:      D. OKONKWO-WARE
+      * DATE WRITTEN: 02/20/2024
+      * PURPOSE:     CURRENCY CODE LOOKUP TABLE. GIVEN THE THREE-
+      *              CHARACTER CURRENCY CODE CARRIED ON THE ACCOUNT
+      *              MASTER RECORD (AM-CURRENCY-CODE), SUPPLIES THE
+      *              PRINTED CURRENCY SYMBOL, THE NUMBER OF DECIMAL
+      *              PLACES THAT CURRENCY IS CONVENTIONALLY SHOWN WITH,
+      *              AND THE CHARACTER USED AS ITS DECIMAL SEPARATOR.
+      *              SYMBOLS ARE LIMITED TO A SINGLE PRINTABLE ASCII
+      *              CHARACTER SINCE THE PRINT TRAIN/REPORT CHARACTER
+      *              SET CANNOT ASSUME TRUE CURRENCY GLYPHS (E.G. THE
+      *              EURO AND POUND SIGNS) ARE AVAILABLE.
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * 02/20/2024 DOW  INITIAL VERSION - FOUR CURRENCIES.
+      * 08/08/2026 DOW  ADDED THE PER-CURRENCY DECIMAL SEPARATOR SO
+      *                 ACCOUNTS THAT CONVENTIONALLY PRINT WITH A COMMA
+      *                 IN PLACE OF A PERIOD (E.G. EUR) SHOW CORRECTLY.
+      ******************************************************************
+       01  CURRENCY-TABLE-VALUES.
+           05  FILLER                      PIC X(06) VALUE "USD$2.".
+           05  FILLER                      PIC X(06) VALUE "EURE2,".
+           05  FILLER                      PIC X(06) VALUE "GBPL2.".
+           05  FILLER                      PIC X(06) VALUE "JPYY0.".
+       01  CURRENCY-TABLE REDEFINES CURRENCY-TABLE-VALUES.
+           05  CU-ENTRY OCCURS 4 TIMES INDEXED BY CU-IDX.
+               10  CU-CODE                 PIC X(03).
+               10  CU-SYMBOL               PIC X(01).
+               10  CU-DECIMALS             PIC 9(01).
+               10  CU-SEPARATOR            PIC X(01).
