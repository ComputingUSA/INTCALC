@@ -0,0 +1,39 @@
+      ******************************************************************
+      * COPYBOOK:    ACCTMAST
+      * AUTHOR:      D. OKONKWO-WARE
+      * DATE WRITTEN: 03/14/2022
+      * PURPOSE:     RECORD LAYOUT FOR THE ACCOUNT MASTER FILE USED
+      *              BY THE BATCH INTEREST CALCULATION RUN (INTCALC).
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * 03/14/2022 DOW  INITIAL VERSION.
+      * 06/02/2022 DOW  ADDED AM-COMPOUND-FREQ SO EACH ACCOUNT CAN
+      *                 CARRY ITS OWN COMPOUNDING BASIS.
+      * 01/10/2023 DOW  ADDED AM-TERM-MONTHS FOR LOAN ACCOUNTS FED
+      *                 TO THE AMORTIZATION SCHEDULE RUN (AMORSCH).
+      *                 ZERO ON A DEPOSIT ACCOUNT MEANS NO SCHEDULE
+      *                 IS PRODUCED FOR IT.
+      * 02/20/2024 DOW  ADDED AM-CURRENCY-CODE SO PRINCIPAL AND ITS
+      *                 COMPUTED RESULTS CAN BE PRINTED IN THE ACCOUNT'S
+      *                 OWN CURRENCY INSTEAD OF ALWAYS BEING TREATED AS
+      *                 US DOLLARS. LOOKED UP AGAINST CURRTBL. SPACES
+      *                 DEFAULTS TO USD.
+      * 03/11/2024 DOW  ADDED AM-GL-CODE SO EACH ACCOUNT'S COMPUTED
+      *                 INTEREST CAN BE EXTRACTED TO THE GENERAL
+      *                 LEDGER INTERFACE FILE (GLEXTRACT) AGAINST THE
+      *                 RIGHT POSTING CODE. SPACES MEANS THE ACCOUNT IS
+      *                 NOT INTERFACED TO THE LEDGER.
+      ******************************************************************
+       01  ACCOUNT-MASTER-RECORD.
+           05  AM-ACCOUNT-NUMBER           PIC X(10).
+           05  AM-PRINCIPAL                PIC 9(10)V99.
+           05  AM-INT-RATE                 PIC 9(3)V99.
+           05  AM-COMPOUND-FREQ            PIC X(01).
+               88  AM-FREQ-ANNUAL                  VALUE "A".
+               88  AM-FREQ-QUARTERLY               VALUE "Q".
+               88  AM-FREQ-MONTHLY                 VALUE "M".
+               88  AM-FREQ-DAILY                    VALUE "D".
+           05  AM-TERM-MONTHS              PIC 9(3).
+           05  AM-CURRENCY-CODE            PIC X(03).
+           05  AM-GL-CODE                  PIC X(10).
+           05  FILLER                      PIC X(36).
